@@ -0,0 +1,11 @@
+       01  EMPLOYEE-MASTER-REC.
+           05  EMP-MST-ID          PIC X(6).
+           05  EMP-MST-NAME        PIC X(25).
+           05  EMP-MST-DEPT        PIC X(6).
+           05  EMP-MST-PAY-RATE    PIC 9(5)V99.
+           05  EMP-MST-YTD-GROSS   PIC 9(7)V99.
+           05  EMP-MST-YTD-DEDUCT  PIC 9(7)V99.
+           05  EMP-MST-YTD-NET     PIC 9(7)V99.
+           05  EMP-MST-TYPE        PIC X.
+               88  EMP-MST-HOURLY              VALUE 'H'.
+               88  EMP-MST-SALARIED            VALUE 'S'.
