@@ -0,0 +1,35 @@
+       01  EMPLOYEE-DETAIL-LINE.
+           05  FILLER          PIC X         VALUE SPACES.
+           05  DTL-EMP-ID      PIC X(6).
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  DTL-EMP-NAME    PIC X(25).
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  DTL-DEPT        PIC X(6).
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  DTL-GROSS-PAY   PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  DTL-DEDUCTIONS  PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  DTL-NET-PAY     PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  EMPLOYEE-SUBTOTAL-LINE.
+           05  FILLER          PIC X         VALUE SPACES.
+           05  FILLER          PIC X(9)      VALUE 'DEPT TOTL'.
+           05  FILLER          PIC X         VALUE SPACES.
+           05  SUB-DEPT        PIC X(6).
+           05  FILLER          PIC X(17)     VALUE SPACES.
+           05  SUB-GROSS-PAY   PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  SUB-DEDUCTIONS  PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  SUB-NET-PAY     PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  EMPLOYEE-GRANDTOTAL-LINE.
+           05  FILLER          PIC X         VALUE SPACES.
+           05  FILLER          PIC X(14)     VALUE 'GRAND TOTAL   '.
+           05  FILLER          PIC X(19)     VALUE SPACES.
+           05  GRD-GROSS-PAY   PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  GRD-DEDUCTIONS  PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2)      VALUE SPACES.
+           05  GRD-NET-PAY     PIC ZZZ,ZZZ,ZZ9.99.
