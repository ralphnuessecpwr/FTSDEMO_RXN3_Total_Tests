@@ -0,0 +1,8 @@
+       01  REPORT-SUMMARY-REC.
+           05  SUM-RUN-DATE-CCYY   PIC 9(4).
+           05  SUM-RUN-DATE-MM     PIC 99.
+           05  SUM-RUN-DATE-DD     PIC 99.
+           05  SUM-EMP-COUNT       PIC 9(7).
+           05  SUM-TOTAL-GROSS     PIC 9(9)V99.
+           05  SUM-TOTAL-DEDUCT    PIC 9(9)V99.
+           05  SUM-TOTAL-NET       PIC 9(9)V99.
