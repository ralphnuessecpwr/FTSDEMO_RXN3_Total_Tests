@@ -0,0 +1,6 @@
+       01  CONTROL-BALANCE-REC.
+           05  CTL-RUN-DATE-CCYY   PIC 9(4).
+           05  CTL-RUN-DATE-MM     PIC 99.
+           05  CTL-RUN-DATE-DD     PIC 99.
+           05  CTL-EXPECTED-COUNT  PIC 9(7).
+           05  CTL-EXPECTED-GROSS  PIC 9(9)V99.
