@@ -0,0 +1,20 @@
+       01  RUN-CONTROL-REC.
+           05  RUNCTL-REPORT-TITLE     PIC X(28).
+           05  RUNCTL-DIVISION         PIC X(12).
+           05  RUNCTL-PAY-GROUP        PIC X(8).
+           05  RUNCTL-PERIOD-END-CCYY  PIC 9(4).
+           05  RUNCTL-PERIOD-END-MM    PIC 99.
+           05  RUNCTL-PERIOD-END-DD    PIC 99.
+           05  RUNCTL-SELECT-DEPT      PIC X(6).
+           05  RUNCTL-SELECT-EMP-TYPE  PIC X.
+               88  RUNCTL-ALL-EMP-TYPES        VALUE 'A'.
+               88  RUNCTL-HOURLY-ONLY          VALUE 'H'.
+               88  RUNCTL-SALARIED-ONLY        VALUE 'S'.
+           05  RUNCTL-RUN-TYPE         PIC X.
+               88  RUNCTL-NORMAL-RUN           VALUE 'N'.
+               88  RUNCTL-BONUS-ONLY-RUN       VALUE 'B'.
+               88  RUNCTL-CORRECTIONS-RUN      VALUE 'C'.
+               88  RUNCTL-YEAR-END-RUN         VALUE 'Y'.
+           05  RUNCTL-RESTART-FLAG     PIC X.
+               88  RUNCTL-RESTART-REQUESTED    VALUE 'Y'.
+               88  RUNCTL-NO-RESTART           VALUE 'N'.
