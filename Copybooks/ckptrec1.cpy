@@ -0,0 +1,23 @@
+       01  CHECKPOINT-REC.
+           05  CKPT-LAST-DEPT      PIC X(6).
+           05  CKPT-LAST-EMP-ID    PIC X(6).
+           05  CKPT-CURRENT-PAGE   PIC 9(5).
+           05  CKPT-CURRENT-VOL    PIC 99.
+           05  CKPT-EMP-COUNT      PIC 9(7).
+           05  CKPT-DEPT-GROSS     PIC 9(9)V99.
+           05  CKPT-DEPT-DEDUCT    PIC 9(9)V99.
+           05  CKPT-GRAND-GROSS    PIC 9(9)V99.
+           05  CKPT-GRAND-DEDUCT   PIC 9(9)V99.
+           05  CKPT-LINES-ON-PAGE  PIC 9(3).
+           05  CKPT-RUN-MM         PIC 99.
+           05  CKPT-RUN-DD         PIC 99.
+           05  CKPT-RUN-CCYY       PIC 9(4).
+           05  CKPT-DIVISION       PIC X(12).
+           05  CKPT-PAY-GROUP      PIC X(8).
+           05  CKPT-RPT-TITLE      PIC X(28).
+           05  CKPT-PERIOD-END-MM  PIC 99.
+           05  CKPT-PERIOD-END-DD  PIC 99.
+           05  CKPT-PERIOD-END-CCYY   PIC 9(4).
+           05  CKPT-RUN-STATUS     PIC X.
+               88  CKPT-RUN-COMPLETE       VALUE 'C'.
+               88  CKPT-RUN-INCOMPLETE     VALUE 'I'.
