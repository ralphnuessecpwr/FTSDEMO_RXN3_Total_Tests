@@ -0,0 +1,12 @@
+       01  AUDIT-TRAIL-REC.
+           05  AUD-EMP-ID          PIC X(6).
+           05  AUD-FIELD-NAME      PIC X(20).
+           05  AUD-OLD-VALUE       PIC X(20).
+           05  AUD-NEW-VALUE       PIC X(20).
+           05  AUD-CHANGED-BY      PIC X(8).
+           05  AUD-TIMESTAMP-CCYY  PIC 9(4).
+           05  AUD-TIMESTAMP-MM    PIC 99.
+           05  AUD-TIMESTAMP-DD    PIC 99.
+           05  AUD-TIMESTAMP-HH    PIC 99.
+           05  AUD-TIMESTAMP-MI    PIC 99.
+           05  AUD-TIMESTAMP-SS    PIC 99.
