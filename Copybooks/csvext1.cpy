@@ -0,0 +1,14 @@
+       01  EMPLOYEE-EXTRACT-LINE.
+           05  EXT-EMP-ID          PIC X(6).
+           05  FILLER              PIC X         VALUE ','.
+           05  FILLER              PIC X         VALUE '"'.
+           05  EXT-EMP-NAME        PIC X(25).
+           05  FILLER              PIC X         VALUE '"'.
+           05  FILLER              PIC X         VALUE ','.
+           05  EXT-DEPT            PIC X(6).
+           05  FILLER              PIC X         VALUE ','.
+           05  EXT-GROSS-PAY       PIC 9(7).99.
+           05  FILLER              PIC X         VALUE ','.
+           05  EXT-DEDUCTIONS      PIC 9(7).99.
+           05  FILLER              PIC X         VALUE ','.
+           05  EXT-NET-PAY         PIC 9(7).99.
