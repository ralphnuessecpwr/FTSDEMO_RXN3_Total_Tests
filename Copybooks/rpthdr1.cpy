@@ -8,12 +8,35 @@
            05  EMP-RUN-DD
                            PIC 99.
            05  FILLER      PIC X         VALUE '/'.
-           05  EMP-RUN-YY
-                           PIC 99.
-           05  FILLER      PIC X(7)      VALUE SPACES.
-           05  FILLER      PIC X(28)
-                              VALUE  'EMPLOYEE COMPENSATION REPORT'.
-           05  FILLER      PIC X(18)     VALUE SPACES.
+           05  EMP-RUN-CCYY
+                           PIC 9(4).
+           05  FILLER      PIC X(3)      VALUE SPACES.
+           05  EMP-DIVISION
+                           PIC X(12).
+           05  FILLER      PIC X(2)      VALUE SPACES.
+           05  EMP-PAY-GROUP
+                           PIC X(8).
+           05  FILLER      PIC X(2)      VALUE SPACES.
+           05  EMP-RPT-TITLE
+                           PIC X(28).
+           05  FILLER      PIC X(9)      VALUE SPACES.
+           05  FILLER      PIC X(4)      VALUE 'VOL '.
+           05  EMP-RPT-VOL PIC Z9.
+           05  FILLER      PIC X(3)      VALUE SPACES.
            05  FILLER      PIC X(5)      VALUE 'PAGE '.
-           05  EMP-PAGE    PIC ZZ9.
+           05  EMP-PAGE    PIC ZZZZ9.
+
+       01  EMPLOYEE-HDR2.
+           05  FILLER      PIC X         VALUE SPACES.
+           05  FILLER      PIC X(14)
+                              VALUE  'PERIOD ENDING '.
+           05  EMP-PERIOD-END-MM
+                           PIC 99.
+           05  FILLER      PIC X         VALUE '/'.
+           05  EMP-PERIOD-END-DD
+                           PIC 99.
+           05  FILLER      PIC X         VALUE '/'.
+           05  EMP-PERIOD-END-CCYY
+                           PIC 9(4).
+           05  FILLER      PIC X(100)    VALUE SPACES.
 
