@@ -0,0 +1,3 @@
+       01  EXCEPTION-LINE.
+           05  FILLER          PIC X         VALUE SPACES.
+           05  EXC-MESSAGE     PIC X(100).
