@@ -0,0 +1,6 @@
+       01  AUDIT-TRAIL-CALL-REC.
+           05  ATC-EMP-ID          PIC X(6).
+           05  ATC-FIELD-NAME      PIC X(20).
+           05  ATC-OLD-VALUE       PIC X(20).
+           05  ATC-NEW-VALUE       PIC X(20).
+           05  ATC-CHANGED-BY      PIC X(8).
