@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EMPLOAD1.
+      *
+      *    ONE-TIME / RERUNNABLE LOAD UTILITY FOR THE EMPLOYEE
+      *    MASTER FILE. BUILDS THE INDEXED FILE READ BY EMPCMP01
+      *    FROM AN IN-LINE SAMPLE DATA SET.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-MST-ID
+               ALTERNATE RECORD KEY IS EMP-MST-DEPT
+                   WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY emprec1.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS      PIC X(2).
+
+       01  WS-AUD-PAY-RATE-EDIT     PIC ZZZZ9.99.
+
+       COPY audcall1.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           OPEN OUTPUT EMPLOYEE-MASTER-FILE
+
+           MOVE '100001'    TO EMP-MST-ID
+           MOVE 'ADAMS, MARY'          TO EMP-MST-NAME
+           MOVE 'ACCT'      TO EMP-MST-DEPT
+           MOVE 18.50       TO EMP-MST-PAY-RATE
+           MOVE 2500.00     TO EMP-MST-YTD-GROSS
+           MOVE 375.00      TO EMP-MST-YTD-DEDUCT
+           MOVE 2125.00     TO EMP-MST-YTD-NET
+           MOVE 'H'         TO EMP-MST-TYPE
+           WRITE EMPLOYEE-MASTER-REC
+           PERFORM 1000-LOG-PAY-RATE-ESTABLISHED
+
+           MOVE '100002'    TO EMP-MST-ID
+           MOVE 'BAKER, TOM'           TO EMP-MST-NAME
+           MOVE 'ACCT'      TO EMP-MST-DEPT
+           MOVE 16.75       TO EMP-MST-PAY-RATE
+           MOVE 2200.00     TO EMP-MST-YTD-GROSS
+           MOVE 330.00      TO EMP-MST-YTD-DEDUCT
+           MOVE 1870.00     TO EMP-MST-YTD-NET
+           MOVE 'H'         TO EMP-MST-TYPE
+           WRITE EMPLOYEE-MASTER-REC
+           PERFORM 1000-LOG-PAY-RATE-ESTABLISHED
+
+           MOVE '100003'    TO EMP-MST-ID
+           MOVE 'CHAVEZ, LUIS'         TO EMP-MST-NAME
+           MOVE 'SALES'     TO EMP-MST-DEPT
+           MOVE 21.00       TO EMP-MST-PAY-RATE
+           MOVE 2800.00     TO EMP-MST-YTD-GROSS
+           MOVE 420.00      TO EMP-MST-YTD-DEDUCT
+           MOVE 2380.00     TO EMP-MST-YTD-NET
+           MOVE 'S'         TO EMP-MST-TYPE
+           WRITE EMPLOYEE-MASTER-REC
+           PERFORM 1000-LOG-PAY-RATE-ESTABLISHED
+
+           MOVE '100004'    TO EMP-MST-ID
+           MOVE 'DAVIS, KAREN'         TO EMP-MST-NAME
+           MOVE 'SALES'     TO EMP-MST-DEPT
+           MOVE 19.90       TO EMP-MST-PAY-RATE
+           MOVE 2650.00     TO EMP-MST-YTD-GROSS
+           MOVE 397.50      TO EMP-MST-YTD-DEDUCT
+           MOVE 2252.50     TO EMP-MST-YTD-NET
+           MOVE 'S'         TO EMP-MST-TYPE
+           WRITE EMPLOYEE-MASTER-REC
+           PERFORM 1000-LOG-PAY-RATE-ESTABLISHED
+
+           MOVE '100005'    TO EMP-MST-ID
+           MOVE 'EVANS, PAUL'          TO EMP-MST-NAME
+           MOVE 'MFG'       TO EMP-MST-DEPT
+           MOVE 23.25       TO EMP-MST-PAY-RATE
+           MOVE 3100.00     TO EMP-MST-YTD-GROSS
+           MOVE 465.00      TO EMP-MST-YTD-DEDUCT
+           MOVE 2635.00     TO EMP-MST-YTD-NET
+           MOVE 'H'         TO EMP-MST-TYPE
+           WRITE EMPLOYEE-MASTER-REC
+           PERFORM 1000-LOG-PAY-RATE-ESTABLISHED
+
+           CLOSE EMPLOYEE-MASTER-FILE
+           STOP RUN.
+
+       1000-LOG-PAY-RATE-ESTABLISHED.
+           MOVE EMP-MST-PAY-RATE    TO WS-AUD-PAY-RATE-EDIT
+           MOVE EMP-MST-ID          TO ATC-EMP-ID
+           MOVE 'PAY RATE'          TO ATC-FIELD-NAME
+           MOVE SPACES              TO ATC-OLD-VALUE
+           MOVE WS-AUD-PAY-RATE-EDIT TO ATC-NEW-VALUE
+           MOVE 'EMPLOAD1'          TO ATC-CHANGED-BY
+           CALL 'AUDLOG01' USING AUDIT-TRAIL-CALL-REC.
