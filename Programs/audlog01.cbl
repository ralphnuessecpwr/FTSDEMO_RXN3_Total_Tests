@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AUDLOG01.
+      *
+      *    CALLABLE AUDIT-TRAIL LOGGER. ANY PROGRAM THAT CHANGES A
+      *    COMPENSATION-AFFECTING EMPLOYEE MASTER FIELD (PAY RATE,
+      *    DEPARTMENT, DEDUCTIONS, ETC.) CALLS THIS SUBPROGRAM ONCE
+      *    PER FIELD CHANGED SO THE CHANGE IS RECORDED WITH WHO/WHEN.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-TRAIL-FILE
+               ASSIGN TO 'AUDTRAIL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       COPY audtrail1.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-FILE-STATUS     PIC X(2).
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-CCYY         PIC 9(4).
+           05  WS-CURR-MM           PIC 99.
+           05  WS-CURR-DD           PIC 99.
+
+       01  WS-CURRENT-TIME.
+           05  WS-CURR-HH           PIC 99.
+           05  WS-CURR-MI           PIC 99.
+           05  WS-CURR-SS           PIC 99.
+           05  WS-CURR-HS           PIC 99.
+
+       LINKAGE SECTION.
+       COPY audcall1.
+
+       PROCEDURE DIVISION USING AUDIT-TRAIL-CALL-REC.
+       0000-MAIN-LINE.
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS = '35'
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+
+           MOVE ATC-EMP-ID          TO AUD-EMP-ID
+           MOVE ATC-FIELD-NAME      TO AUD-FIELD-NAME
+           MOVE ATC-OLD-VALUE       TO AUD-OLD-VALUE
+           MOVE ATC-NEW-VALUE       TO AUD-NEW-VALUE
+           MOVE ATC-CHANGED-BY      TO AUD-CHANGED-BY
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-CURR-CCYY        TO AUD-TIMESTAMP-CCYY
+           MOVE WS-CURR-MM          TO AUD-TIMESTAMP-MM
+           MOVE WS-CURR-DD          TO AUD-TIMESTAMP-DD
+           MOVE WS-CURR-HH          TO AUD-TIMESTAMP-HH
+           MOVE WS-CURR-MI          TO AUD-TIMESTAMP-MI
+           MOVE WS-CURR-SS          TO AUD-TIMESTAMP-SS
+
+           WRITE AUDIT-TRAIL-REC
+
+           CLOSE AUDIT-TRAIL-FILE
+           GOBACK.
