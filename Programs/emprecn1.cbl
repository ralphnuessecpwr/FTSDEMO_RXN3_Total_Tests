@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EMPRECN1.
+      *
+      *    COMPENSATION REPORT RECONCILIATION
+      *    COMPARES THE REPORT-SUMMARY-FILE PRODUCED BY EMPCMP01
+      *    AGAINST AN INDEPENDENT CONTROL-BALANCE-FILE AND WRITES
+      *    AN EXCEPTION LISTING WHEN THE TOTALS DO NOT AGREE. RUN
+      *    THIS STEP BEFORE THE COMPENSATION REPORT IS RELEASED.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-BALANCE-FILE
+               ASSIGN TO 'CTLBAL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-SUMMARY-FILE
+               ASSIGN TO 'RPTSUM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO 'EMPEXCP.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-BALANCE-FILE
+           RECORDING MODE IS F.
+       COPY ctlbal1.
+
+       FD  REPORT-SUMMARY-FILE
+           RECORDING MODE IS F.
+       COPY rptsum1.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       COPY excplst1.
+
+       WORKING-STORAGE SECTION.
+       01  WS-COUNT-DIFF            PIC S9(7).
+       01  WS-COUNT-DIFF-EDIT       PIC -9(7).
+       01  WS-GROSS-DIFF            PIC S9(9)V99.
+       01  WS-GROSS-DIFF-EDIT       PIC -9(9).99.
+       01  WS-EXCEPTION-SW          PIC X         VALUE 'N'.
+           88  WS-EXCEPTIONS-FOUND                VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZATION
+           PERFORM 2000-COMPARE-TOTALS
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           OPEN INPUT CONTROL-BALANCE-FILE
+           READ CONTROL-BALANCE-FILE
+               AT END
+                   DISPLAY 'EMPRECN1 ERROR - CONTROL BALANCE RECORD '
+                       'MISSING, JOB ABORTED'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+
+           OPEN INPUT REPORT-SUMMARY-FILE
+           READ REPORT-SUMMARY-FILE
+               AT END
+                   DISPLAY 'EMPRECN1 ERROR - REPORT SUMMARY RECORD '
+                       'MISSING, JOB ABORTED'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+
+           OPEN OUTPUT EXCEPTION-FILE.
+
+       2000-COMPARE-TOTALS.
+           IF SUM-RUN-DATE-CCYY NOT = CTL-RUN-DATE-CCYY
+               OR SUM-RUN-DATE-MM NOT = CTL-RUN-DATE-MM
+               OR SUM-RUN-DATE-DD NOT = CTL-RUN-DATE-DD
+               PERFORM 2300-WRITE-DATE-EXCEPTION
+           END-IF
+           COMPUTE WS-COUNT-DIFF = SUM-EMP-COUNT - CTL-EXPECTED-COUNT
+           COMPUTE WS-GROSS-DIFF = SUM-TOTAL-GROSS - CTL-EXPECTED-GROSS
+           IF WS-COUNT-DIFF NOT = 0
+               PERFORM 2100-WRITE-COUNT-EXCEPTION
+           END-IF
+           IF WS-GROSS-DIFF NOT = 0
+               PERFORM 2200-WRITE-GROSS-EXCEPTION
+           END-IF
+           IF WS-EXCEPTIONS-FOUND
+               DISPLAY 'EMPRECN1 - RECONCILIATION FAILED, REPORT '
+                   'NOT RELEASED, SEE EXCEPTION LISTING'
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY 'EMPRECN1 - RECONCILIATION BALANCED, REPORT '
+                   'MAY BE RELEASED TO FINANCE'
+           END-IF.
+
+       2300-WRITE-DATE-EXCEPTION.
+           SET WS-EXCEPTIONS-FOUND TO TRUE
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING 'CONTROL PERIOD MISMATCH - REPORT DATE '
+               SUM-RUN-DATE-MM '/' SUM-RUN-DATE-DD '/'
+               SUM-RUN-DATE-CCYY ' CONTROL DATE '
+               CTL-RUN-DATE-MM '/' CTL-RUN-DATE-DD '/'
+               CTL-RUN-DATE-CCYY
+               DELIMITED BY SIZE INTO EXC-MESSAGE
+           WRITE EXCEPTION-LINE.
+
+       2100-WRITE-COUNT-EXCEPTION.
+           SET WS-EXCEPTIONS-FOUND TO TRUE
+           MOVE WS-COUNT-DIFF TO WS-COUNT-DIFF-EDIT
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING 'EMPLOYEE COUNT OUT OF BALANCE - PRINTED '
+               SUM-EMP-COUNT ' EXPECTED ' CTL-EXPECTED-COUNT
+               ' DIFFERENCE ' WS-COUNT-DIFF-EDIT
+               DELIMITED BY SIZE INTO EXC-MESSAGE
+           WRITE EXCEPTION-LINE.
+
+       2200-WRITE-GROSS-EXCEPTION.
+           SET WS-EXCEPTIONS-FOUND TO TRUE
+           MOVE WS-GROSS-DIFF TO WS-GROSS-DIFF-EDIT
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING 'TOTAL GROSS PAY OUT OF BALANCE - PRINTED '
+               SUM-TOTAL-GROSS ' EXPECTED ' CTL-EXPECTED-GROSS
+               ' DIFFERENCE ' WS-GROSS-DIFF-EDIT
+               DELIMITED BY SIZE INTO EXC-MESSAGE
+           WRITE EXCEPTION-LINE.
+
+       9000-TERMINATION.
+           CLOSE CONTROL-BALANCE-FILE
+           CLOSE REPORT-SUMMARY-FILE
+           CLOSE EXCEPTION-FILE.
