@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EMPUPD1.
+      *
+      *    ONE-TIME / RERUNNABLE CORRECTION UTILITY FOR THE EMPLOYEE
+      *    MASTER FILE. APPLIES A PAY-RATE CORRECTION TO ONE EMPLOYEE
+      *    AND A DEPARTMENT TRANSFER TO ANOTHER, LOGGING THE OLD AND
+      *    NEW VALUE OF EACH CHANGE VIA AUDLOG01 SO A COMPENSATION
+      *    DISCREPANCY BETWEEN TWO REPORT RUNS CAN BE TRACED BACK TO
+      *    THE CHANGE THAT CAUSED IT.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EMP-MST-ID
+               ALTERNATE RECORD KEY IS EMP-MST-DEPT
+                   WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY emprec1.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMP-FILE-STATUS       PIC X(2).
+
+       01  WS-OLD-PAY-RATE-EDIT     PIC ZZZZ9.99.
+       01  WS-NEW-PAY-RATE-EDIT     PIC ZZZZ9.99.
+
+       COPY audcall1.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           OPEN I-O EMPLOYEE-MASTER-FILE
+           IF WS-EMP-FILE-STATUS NOT = '00'
+               DISPLAY 'EMPUPD1 ERROR - EMPLOYEE MASTER FILE OPEN '
+                   'FAILED, STATUS ' WS-EMP-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE '100002' TO EMP-MST-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'EMPUPD1 ERROR - EMPLOYEE ' EMP-MST-ID
+                       ' NOT FOUND, PAY RATE CORRECTION NOT APPLIED'
+               NOT INVALID KEY
+                   PERFORM 1000-CORRECT-PAY-RATE
+           END-READ
+
+           MOVE '100004' TO EMP-MST-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'EMPUPD1 ERROR - EMPLOYEE ' EMP-MST-ID
+                       ' NOT FOUND, DEPARTMENT TRANSFER NOT APPLIED'
+               NOT INVALID KEY
+                   PERFORM 2000-TRANSFER-DEPARTMENT
+           END-READ
+
+           CLOSE EMPLOYEE-MASTER-FILE
+           STOP RUN.
+
+       1000-CORRECT-PAY-RATE.
+           IF EMP-MST-PAY-RATE = 17.50
+               DISPLAY 'EMPUPD1 - PAY RATE FOR ' EMP-MST-ID
+                   ' ALREADY 17.50, NO CHANGE APPLIED'
+           ELSE
+               MOVE EMP-MST-PAY-RATE  TO WS-OLD-PAY-RATE-EDIT
+               MOVE 17.50             TO EMP-MST-PAY-RATE
+               MOVE EMP-MST-PAY-RATE  TO WS-NEW-PAY-RATE-EDIT
+               REWRITE EMPLOYEE-MASTER-REC
+                   INVALID KEY
+                       DISPLAY 'EMPUPD1 ERROR - REWRITE FAILED FOR '
+                           EMP-MST-ID
+                       MOVE 16 TO RETURN-CODE
+                   NOT INVALID KEY
+                       MOVE EMP-MST-ID           TO ATC-EMP-ID
+                       MOVE 'PAY RATE'           TO ATC-FIELD-NAME
+                       MOVE WS-OLD-PAY-RATE-EDIT TO ATC-OLD-VALUE
+                       MOVE WS-NEW-PAY-RATE-EDIT TO ATC-NEW-VALUE
+                       MOVE 'EMPUPD1'            TO ATC-CHANGED-BY
+                       CALL 'AUDLOG01' USING AUDIT-TRAIL-CALL-REC
+               END-REWRITE
+           END-IF.
+
+       2000-TRANSFER-DEPARTMENT.
+           IF EMP-MST-DEPT = 'MFG'
+               DISPLAY 'EMPUPD1 - DEPARTMENT FOR ' EMP-MST-ID
+                   ' ALREADY MFG, NO CHANGE APPLIED'
+           ELSE
+               MOVE EMP-MST-DEPT     TO ATC-OLD-VALUE
+               MOVE 'MFG'            TO EMP-MST-DEPT
+               MOVE EMP-MST-DEPT     TO ATC-NEW-VALUE
+               REWRITE EMPLOYEE-MASTER-REC
+                   INVALID KEY
+                       DISPLAY 'EMPUPD1 ERROR - REWRITE FAILED FOR '
+                           EMP-MST-ID
+                       MOVE 16 TO RETURN-CODE
+                   NOT INVALID KEY
+                       MOVE EMP-MST-ID   TO ATC-EMP-ID
+                       MOVE 'DEPARTMENT' TO ATC-FIELD-NAME
+                       MOVE 'EMPUPD1'    TO ATC-CHANGED-BY
+                       CALL 'AUDLOG01' USING AUDIT-TRAIL-CALL-REC
+               END-REWRITE
+           END-IF.
