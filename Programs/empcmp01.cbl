@@ -0,0 +1,433 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EMPCMP01.
+      *
+      *    EMPLOYEE COMPENSATION REPORT
+      *    PRINTS ONE PAGE HEADER PER PAGE OF THE COMPENSATION
+      *    REPORT, FOLLOWED BY EMPLOYEE DETAIL AND CONTROL-BREAK
+      *    TOTAL LINES.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE
+               ASSIGN TO 'RUNCTL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLOYEE-MASTER-FILE
+               ASSIGN TO 'EMPMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-MST-ID
+               ALTERNATE RECORD KEY IS EMP-MST-DEPT
+                   WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'EMPCKPT.DAT'
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CKPT-REL-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT COMPENSATION-REPORT-FILE
+               ASSIGN TO 'EMPRPT.OUT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-SUMMARY-FILE
+               ASSIGN TO 'RPTSUM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLOYEE-EXTRACT-FILE
+               ASSIGN TO 'EMPRPT.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-CONTROL-FILE
+           RECORDING MODE IS F.
+       COPY runctl1.
+
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY emprec1.
+
+       FD  CHECKPOINT-FILE.
+       COPY ckptrec1.
+
+       FD  COMPENSATION-REPORT-FILE
+           RECORDING MODE IS F.
+       01  COMPENSATION-REPORT-LINE   PIC X(132).
+
+       FD  REPORT-SUMMARY-FILE
+           RECORDING MODE IS F.
+       COPY rptsum1.
+
+       FD  EMPLOYEE-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EMPLOYEE-EXTRACT-RECORD    PIC X(74).
+
+       WORKING-STORAGE SECTION.
+       COPY rpthdr1.
+       COPY rptdtl1.
+       COPY csvext1.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X         VALUE 'N'.
+               88  WS-END-OF-FILE                    VALUE 'Y'.
+           05  WS-FIRST-RECORD-SW      PIC X         VALUE 'Y'.
+               88  WS-FIRST-RECORD                   VALUE 'Y'.
+           05  WS-RESTART-SW           PIC X         VALUE 'N'.
+               88  WS-RESTART-IN-PROGRESS             VALUE 'Y'.
+           05  WS-SELECT-SW            PIC X         VALUE 'Y'.
+               88  WS-RECORD-SELECTED                 VALUE 'Y'.
+               88  WS-RECORD-NOT-SELECTED             VALUE 'N'.
+           05  WS-RUN-COMPLETE-SW      PIC X         VALUE 'N'.
+               88  WS-RUN-COMPLETE                    VALUE 'Y'.
+
+       01  WS-EMP-FILE-STATUS          PIC X(2).
+       01  WS-CKPT-FILE-STATUS         PIC X(2).
+       01  WS-CKPT-REL-KEY             PIC 9         VALUE 1.
+       01  WS-CKPT-INTERVAL            PIC 9(3)      VALUE 050.
+       01  WS-CKPT-COUNTER             PIC 9(3)      VALUE 0.
+       01  WS-RESTART-SKIP-ID          PIC X(6).
+
+       01  WS-CONTROL-BREAK-FIELDS.
+           05  WS-PRIOR-DEPT           PIC X(6).
+
+       01  WS-ACCUMULATORS.
+           05  WS-EMP-COUNT            PIC 9(7)      VALUE 0.
+           05  WS-DEPT-GROSS           PIC 9(9)V99   VALUE 0.
+           05  WS-DEPT-DEDUCT          PIC 9(9)V99   VALUE 0.
+           05  WS-DEPT-NET             PIC 9(9)V99   VALUE 0.
+           05  WS-GRAND-GROSS          PIC 9(9)V99   VALUE 0.
+           05  WS-GRAND-DEDUCT         PIC 9(9)V99   VALUE 0.
+           05  WS-GRAND-NET            PIC 9(9)V99   VALUE 0.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURR-CCYY            PIC 9(4).
+           05  WS-CURR-MM              PIC 99.
+           05  WS-CURR-DD              PIC 99.
+
+       01  WS-PAGE-COUNTERS.
+           05  WS-CURRENT-PAGE         PIC 9(5)      VALUE 1.
+           05  WS-CURRENT-VOL          PIC 99        VALUE 1.
+           05  WS-MAX-PAGE-PER-VOL     PIC 9(5)      VALUE 99999.
+           05  WS-MAX-VOL              PIC 99        VALUE 99.
+           05  WS-LINES-ON-PAGE        PIC 9(3)      VALUE 0.
+           05  WS-MAX-LINES-PER-PAGE   PIC 9(3)      VALUE 060.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LINE.
+           PERFORM 1000-INITIALIZATION
+           IF NOT WS-RESTART-IN-PROGRESS
+               PERFORM 2650-PRINT-PAGE-HEADER
+           END-IF
+           PERFORM 3000-PRINT-DETAIL-SECTION
+           PERFORM 9000-TERMINATION
+           STOP RUN.
+
+       1000-INITIALIZATION.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           OPEN INPUT RUN-CONTROL-FILE
+           READ RUN-CONTROL-FILE
+               AT END
+                   DISPLAY 'EMPCMP01 ERROR - RUN CONTROL RECORD '
+                       'MISSING, JOB ABORTED'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           CLOSE RUN-CONTROL-FILE
+           PERFORM 1800-SET-HEADER-FIELDS
+
+           PERFORM 1600-OPEN-CHECKPOINT-FILE
+           IF RUNCTL-RESTART-REQUESTED
+               PERFORM 1700-RESTORE-CHECKPOINT
+           END-IF
+
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF WS-EMP-FILE-STATUS NOT = '00'
+               DISPLAY 'EMPCMP01 ERROR - EMPLOYEE MASTER FILE OPEN '
+                   'FAILED, STATUS ' WS-EMP-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-IN-PROGRESS
+               MOVE WS-PRIOR-DEPT TO EMP-MST-DEPT
+           ELSE
+               MOVE LOW-VALUES TO EMP-MST-DEPT
+           END-IF
+           START EMPLOYEE-MASTER-FILE KEY IS NOT LESS THAN EMP-MST-DEPT
+               INVALID KEY
+                   SET WS-END-OF-FILE TO TRUE
+           END-START
+
+           IF WS-RESTART-IN-PROGRESS
+               OPEN EXTEND COMPENSATION-REPORT-FILE
+               OPEN EXTEND EMPLOYEE-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT COMPENSATION-REPORT-FILE
+               OPEN OUTPUT EMPLOYEE-EXTRACT-FILE
+           END-IF.
+
+       1600-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       1700-RESTORE-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-REL-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   DISPLAY 'EMPCMP01 WARNING - RESTART REQUESTED BUT '
+                       'NO CHECKPOINT FOUND, STARTING FROM BEGINNING'
+               NOT INVALID KEY
+                   IF CKPT-RUN-COMPLETE
+                       DISPLAY 'EMPCMP01 ERROR - CHECKPOINT SHOWS THE '
+                           'PRIOR RUN COMPLETED, RESTART REJECTED'
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE CKPT-LAST-DEPT   TO WS-PRIOR-DEPT
+                   MOVE CKPT-LAST-EMP-ID TO WS-RESTART-SKIP-ID
+                   MOVE CKPT-CURRENT-PAGE TO WS-CURRENT-PAGE
+                   MOVE CKPT-CURRENT-VOL  TO WS-CURRENT-VOL
+                   MOVE CKPT-EMP-COUNT    TO WS-EMP-COUNT
+                   MOVE CKPT-DEPT-GROSS   TO WS-DEPT-GROSS
+                   MOVE CKPT-DEPT-DEDUCT  TO WS-DEPT-DEDUCT
+                   MOVE CKPT-GRAND-GROSS  TO WS-GRAND-GROSS
+                   MOVE CKPT-GRAND-DEDUCT TO WS-GRAND-DEDUCT
+                   MOVE 'N' TO WS-FIRST-RECORD-SW
+                   MOVE CKPT-LINES-ON-PAGE TO WS-LINES-ON-PAGE
+                   MOVE CKPT-RUN-MM       TO EMP-RUN-MM
+                   MOVE CKPT-RUN-DD       TO EMP-RUN-DD
+                   MOVE CKPT-RUN-CCYY     TO EMP-RUN-CCYY
+                   MOVE CKPT-DIVISION     TO EMP-DIVISION
+                   MOVE CKPT-PAY-GROUP    TO EMP-PAY-GROUP
+                   MOVE CKPT-RPT-TITLE    TO EMP-RPT-TITLE
+                   MOVE CKPT-PERIOD-END-MM   TO EMP-PERIOD-END-MM
+                   MOVE CKPT-PERIOD-END-DD   TO EMP-PERIOD-END-DD
+                   MOVE CKPT-PERIOD-END-CCYY TO EMP-PERIOD-END-CCYY
+                   SET WS-RESTART-IN-PROGRESS TO TRUE
+                   DISPLAY 'EMPCMP01 - RESTARTING AFTER EMPLOYEE '
+                       WS-RESTART-SKIP-ID
+           END-READ.
+
+       1800-SET-HEADER-FIELDS.
+           MOVE WS-CURR-MM              TO EMP-RUN-MM
+           MOVE WS-CURR-DD              TO EMP-RUN-DD
+           MOVE WS-CURR-CCYY            TO EMP-RUN-CCYY
+           MOVE RUNCTL-REPORT-TITLE     TO EMP-RPT-TITLE
+           MOVE RUNCTL-DIVISION         TO EMP-DIVISION
+           MOVE RUNCTL-PAY-GROUP        TO EMP-PAY-GROUP
+           MOVE RUNCTL-PERIOD-END-MM    TO EMP-PERIOD-END-MM
+           MOVE RUNCTL-PERIOD-END-DD    TO EMP-PERIOD-END-DD
+           MOVE RUNCTL-PERIOD-END-CCYY  TO EMP-PERIOD-END-CCYY.
+
+       2500-BUILD-PAGE-HEADER.
+           MOVE WS-CURRENT-VOL  TO EMP-RPT-VOL
+           MOVE WS-CURRENT-PAGE TO EMP-PAGE.
+
+       2600-NEXT-PAGE.
+           IF WS-CURRENT-PAGE >= WS-MAX-PAGE-PER-VOL
+               IF WS-CURRENT-VOL >= WS-MAX-VOL
+                   DISPLAY 'EMPCMP01 WARNING - REPORT VOLUME LIMIT '
+                       'REACHED, PAGE NUMBERING WILL WRAP'
+                   MOVE 1 TO WS-CURRENT-PAGE
+               ELSE
+                   ADD 1 TO WS-CURRENT-VOL
+                   MOVE 1 TO WS-CURRENT-PAGE
+                   DISPLAY 'EMPCMP01 - STARTING REPORT VOLUME '
+                       WS-CURRENT-VOL
+               END-IF
+           ELSE
+               ADD 1 TO WS-CURRENT-PAGE
+           END-IF.
+
+       2650-PRINT-PAGE-HEADER.
+           PERFORM 2500-BUILD-PAGE-HEADER
+           MOVE EMPLOYEE-HDR1 TO COMPENSATION-REPORT-LINE
+           WRITE COMPENSATION-REPORT-LINE
+           MOVE EMPLOYEE-HDR2 TO COMPENSATION-REPORT-LINE
+           WRITE COMPENSATION-REPORT-LINE
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+       3000-PRINT-DETAIL-SECTION.
+           PERFORM UNTIL WS-END-OF-FILE
+               READ EMPLOYEE-MASTER-FILE NEXT RECORD
+                   AT END
+                       SET WS-END-OF-FILE TO TRUE
+               END-READ
+               IF NOT WS-END-OF-FILE
+      *            RESTART SKIP RELIES ON DUPLICATE-KEY RECORDS FOR
+      *            EMP-MST-DEPT BEING DELIVERED IN ASCENDING
+      *            EMP-MST-ID ORDER. THAT ORDER IS NOT GUARANTEED BY
+      *            THE ALTERNATE-KEY DECLARATION -- DUPLICATE-KEY
+      *            ORDER FOLLOWS WRITE/INSERT ORDER -- IT HOLDS TODAY
+      *            ONLY BECAUSE EMPLOAD1 LOADS RECORDS IN ID ORDER.
+      *            IF A FUTURE LOAD/MAINTENANCE PROGRAM CAN INSERT
+      *            OUT OF ID ORDER WITHIN A DEPARTMENT, RESTART MUST
+      *            INSTEAD REPOSITION WITH A SECOND START ON THE
+      *            PRIMARY KEY EMP-MST-ID RATHER THAN TRUST THIS
+      *            ALTERNATE-KEY ORDERING.
+                   IF WS-RESTART-IN-PROGRESS
+                       AND EMP-MST-DEPT = WS-PRIOR-DEPT
+                       AND EMP-MST-ID NOT > WS-RESTART-SKIP-ID
+                       CONTINUE
+                   ELSE
+                       MOVE 'N' TO WS-RESTART-SW
+                       PERFORM 3050-CHECK-SELECTION
+                       IF WS-RECORD-SELECTED
+                           IF NOT WS-FIRST-RECORD
+                               AND EMP-MST-DEPT NOT = WS-PRIOR-DEPT
+                               PERFORM 3200-PRINT-SUBTOTAL-LINE
+                               PERFORM 3300-RESET-DEPT-ACCUMULATORS
+                           END-IF
+                           PERFORM 3100-PRINT-DETAIL-LINE
+                           MOVE EMP-MST-DEPT TO WS-PRIOR-DEPT
+                           MOVE 'N' TO WS-FIRST-RECORD-SW
+                       END-IF
+                       PERFORM 3500-CHECKPOINT-IF-DUE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF NOT WS-FIRST-RECORD
+               PERFORM 3200-PRINT-SUBTOTAL-LINE
+           END-IF
+           PERFORM 3400-PRINT-GRAND-TOTAL-LINE.
+
+       3050-CHECK-SELECTION.
+           SET WS-RECORD-SELECTED TO TRUE
+           IF RUNCTL-SELECT-DEPT NOT = SPACES
+               AND RUNCTL-SELECT-DEPT NOT = 'ALL'
+               AND EMP-MST-DEPT NOT = RUNCTL-SELECT-DEPT
+               SET WS-RECORD-NOT-SELECTED TO TRUE
+           END-IF
+           IF WS-RECORD-SELECTED
+               AND NOT RUNCTL-ALL-EMP-TYPES
+               IF RUNCTL-HOURLY-ONLY
+                   AND NOT EMP-MST-HOURLY
+                   SET WS-RECORD-NOT-SELECTED TO TRUE
+               END-IF
+               IF RUNCTL-SALARIED-ONLY
+                   AND NOT EMP-MST-SALARIED
+                   SET WS-RECORD-NOT-SELECTED TO TRUE
+               END-IF
+           END-IF.
+
+       3100-PRINT-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+               PERFORM 2600-NEXT-PAGE
+               PERFORM 2650-PRINT-PAGE-HEADER
+           END-IF
+           MOVE EMP-MST-ID          TO DTL-EMP-ID
+           MOVE EMP-MST-NAME        TO DTL-EMP-NAME
+           MOVE EMP-MST-DEPT        TO DTL-DEPT
+           MOVE EMP-MST-YTD-GROSS   TO DTL-GROSS-PAY
+           MOVE EMP-MST-YTD-DEDUCT  TO DTL-DEDUCTIONS
+           COMPUTE DTL-NET-PAY = EMP-MST-YTD-GROSS
+               - EMP-MST-YTD-DEDUCT
+           ADD 1                    TO WS-EMP-COUNT
+           ADD EMP-MST-YTD-GROSS    TO WS-DEPT-GROSS WS-GRAND-GROSS
+           ADD EMP-MST-YTD-DEDUCT   TO WS-DEPT-DEDUCT WS-GRAND-DEDUCT
+           MOVE EMPLOYEE-DETAIL-LINE TO COMPENSATION-REPORT-LINE
+           WRITE COMPENSATION-REPORT-LINE
+           ADD 1                    TO WS-LINES-ON-PAGE
+           PERFORM 3150-WRITE-EXTRACT-LINE.
+
+       3150-WRITE-EXTRACT-LINE.
+           MOVE EMP-MST-ID          TO EXT-EMP-ID
+           MOVE EMP-MST-NAME        TO EXT-EMP-NAME
+           MOVE EMP-MST-DEPT        TO EXT-DEPT
+           MOVE EMP-MST-YTD-GROSS   TO EXT-GROSS-PAY
+           MOVE EMP-MST-YTD-DEDUCT  TO EXT-DEDUCTIONS
+           COMPUTE EXT-NET-PAY = EMP-MST-YTD-GROSS
+               - EMP-MST-YTD-DEDUCT
+           MOVE EMPLOYEE-EXTRACT-LINE TO EMPLOYEE-EXTRACT-RECORD
+           WRITE EMPLOYEE-EXTRACT-RECORD.
+
+       3200-PRINT-SUBTOTAL-LINE.
+           COMPUTE WS-DEPT-NET = WS-DEPT-GROSS - WS-DEPT-DEDUCT
+           MOVE WS-PRIOR-DEPT    TO SUB-DEPT
+           MOVE WS-DEPT-GROSS    TO SUB-GROSS-PAY
+           MOVE WS-DEPT-DEDUCT   TO SUB-DEDUCTIONS
+           MOVE WS-DEPT-NET      TO SUB-NET-PAY
+           MOVE EMPLOYEE-SUBTOTAL-LINE TO COMPENSATION-REPORT-LINE
+           WRITE COMPENSATION-REPORT-LINE
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       3300-RESET-DEPT-ACCUMULATORS.
+           MOVE 0 TO WS-DEPT-GROSS WS-DEPT-DEDUCT WS-DEPT-NET.
+
+       3400-PRINT-GRAND-TOTAL-LINE.
+           COMPUTE WS-GRAND-NET = WS-GRAND-GROSS - WS-GRAND-DEDUCT
+           MOVE WS-GRAND-GROSS   TO GRD-GROSS-PAY
+           MOVE WS-GRAND-DEDUCT  TO GRD-DEDUCTIONS
+           MOVE WS-GRAND-NET     TO GRD-NET-PAY
+           MOVE EMPLOYEE-GRANDTOTAL-LINE TO COMPENSATION-REPORT-LINE
+           WRITE COMPENSATION-REPORT-LINE
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       3500-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CKPT-COUNTER
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 2400-WRITE-CHECKPOINT
+               MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+
+       2400-WRITE-CHECKPOINT.
+           MOVE 1                  TO WS-CKPT-REL-KEY
+           MOVE EMP-MST-DEPT       TO CKPT-LAST-DEPT
+           MOVE EMP-MST-ID         TO CKPT-LAST-EMP-ID
+           MOVE WS-CURRENT-PAGE    TO CKPT-CURRENT-PAGE
+           MOVE WS-CURRENT-VOL     TO CKPT-CURRENT-VOL
+           MOVE WS-EMP-COUNT       TO CKPT-EMP-COUNT
+           MOVE WS-DEPT-GROSS      TO CKPT-DEPT-GROSS
+           MOVE WS-DEPT-DEDUCT     TO CKPT-DEPT-DEDUCT
+           MOVE WS-GRAND-GROSS     TO CKPT-GRAND-GROSS
+           MOVE WS-GRAND-DEDUCT    TO CKPT-GRAND-DEDUCT
+           MOVE WS-LINES-ON-PAGE   TO CKPT-LINES-ON-PAGE
+           MOVE EMP-RUN-MM         TO CKPT-RUN-MM
+           MOVE EMP-RUN-DD         TO CKPT-RUN-DD
+           MOVE EMP-RUN-CCYY       TO CKPT-RUN-CCYY
+           MOVE EMP-DIVISION       TO CKPT-DIVISION
+           MOVE EMP-PAY-GROUP      TO CKPT-PAY-GROUP
+           MOVE EMP-RPT-TITLE      TO CKPT-RPT-TITLE
+           MOVE EMP-PERIOD-END-MM  TO CKPT-PERIOD-END-MM
+           MOVE EMP-PERIOD-END-DD  TO CKPT-PERIOD-END-DD
+           MOVE EMP-PERIOD-END-CCYY TO CKPT-PERIOD-END-CCYY
+           IF WS-RUN-COMPLETE
+               SET CKPT-RUN-COMPLETE TO TRUE
+           ELSE
+               SET CKPT-RUN-INCOMPLETE TO TRUE
+           END-IF
+           REWRITE CHECKPOINT-REC
+               INVALID KEY
+                   WRITE CHECKPOINT-REC
+                       INVALID KEY
+                           DISPLAY 'EMPCMP01 WARNING - UNABLE TO '
+                               'WRITE CHECKPOINT RECORD'
+                   END-WRITE
+           END-REWRITE.
+
+       9000-TERMINATION.
+           SET WS-RUN-COMPLETE TO TRUE
+           PERFORM 2400-WRITE-CHECKPOINT
+           CLOSE CHECKPOINT-FILE
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE COMPENSATION-REPORT-FILE
+           CLOSE EMPLOYEE-EXTRACT-FILE
+           PERFORM 9100-WRITE-REPORT-SUMMARY.
+
+       9100-WRITE-REPORT-SUMMARY.
+           MOVE EMP-RUN-CCYY     TO SUM-RUN-DATE-CCYY
+           MOVE EMP-RUN-MM       TO SUM-RUN-DATE-MM
+           MOVE EMP-RUN-DD       TO SUM-RUN-DATE-DD
+           MOVE WS-EMP-COUNT     TO SUM-EMP-COUNT
+           MOVE WS-GRAND-GROSS   TO SUM-TOTAL-GROSS
+           MOVE WS-GRAND-DEDUCT  TO SUM-TOTAL-DEDUCT
+           MOVE WS-GRAND-NET     TO SUM-TOTAL-NET
+           OPEN OUTPUT REPORT-SUMMARY-FILE
+           WRITE REPORT-SUMMARY-REC
+           CLOSE REPORT-SUMMARY-FILE.
